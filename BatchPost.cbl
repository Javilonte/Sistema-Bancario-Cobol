@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Batch-Post.
+
+      *> Modo de posteo por lotes para cargas de transacciones desde un
+      *> canal externo (archivo plano recibido de otro sistema). A
+      *> diferencia del programa interactivo, que abre/cierra
+      *> AccountFile alrededor de cada transacción de ventanilla, este
+      *> proceso corre sobre una cola completa de transacciones
+      *> pendientes y graba un checkpoint con la última transacción
+      *> posteada con éxito, de forma que si el proceso se cae a mitad
+      *> de camino, una relanzada retoma justo después de esa
+      *> transacción en vez de volver a postear o saltarse registros.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL AccountFile ASSIGN TO "cuentas.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Account-ID
+               FILE STATUS IS Account-File-Status.
+           SELECT OPTIONAL TransactionFile ASSIGN TO "transacciones.dat"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL PendingFile ASSIGN TO "pendientes.dat"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL CheckpointFile ASSIGN TO "checkpoint.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-Seq
+               FILE STATUS IS Checkpoint-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AccountFile.
+           COPY ACCTREC.
+
+       FD  TransactionFile.
+           COPY TRANREC.
+
+       FD  PendingFile.
+       01  PendingRecord.
+           05  Pending-Seq          PIC 9(9).        *> Secuencia del feed externo; ancla del checkpoint.
+           05  Pending-Account-ID   PIC 9(5).
+           05  Pending-Type         PIC X(1).
+           05  Pending-Amount       PIC S9(7)V99.     *> Ya firmado: negativo = débito, positivo = crédito.
+
+       FD  CheckpointFile.
+       01  CheckpointRecord.
+           05  CP-Seq               PIC 9(9).        *> Secuencia (de pendientes.dat) ya posteada con éxito.
+                                                       *> La sola existencia del registro marca la secuencia
+                                                       *> como posteada; no se guarda un único máximo, para
+                                                       *> que una secuencia que falló nunca quede tapada por
+                                                       *> una posterior que sí tuvo éxito.
+
+       WORKING-STORAGE SECTION.
+       01  Account-File-Status    PIC X(2).
+       01  Checkpoint-File-Status PIC X(2).
+       01  End-Of-Pending         PIC X VALUE 'N'.
+       01  Records-Posted         PIC 9(7) VALUE 0.
+       01  Records-Skipped        PIC 9(7) VALUE 0.
+       01  Records-Failed         PIC 9(7) VALUE 0.
+       01  Resulting-Balance      PIC S9(9)V99.        *> Saldo que quedaría tras aplicar Pending-Amount.
+       01  Batch-Teller-ID        PIC X(8) VALUE "BATCHFED".
+       01  Overdraft-Notice       PIC X(23)
+       VALUE "Cuenta en descubierto: ".
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           DISPLAY "===== POSTEO POR LOTES DE TRANSACCIONES ====="
+           PERFORM Open-Checkpoint-File
+           OPEN I-O AccountFile
+           IF Account-File-Status = '35'
+               DISPLAY "No existe cuentas.dat; nada que postear."
+           ELSE
+               OPEN INPUT PendingFile
+               PERFORM UNTIL End-Of-Pending = 'Y'
+                   READ PendingFile
+                       AT END
+                           MOVE 'Y' TO End-Of-Pending
+                       NOT AT END
+                           PERFORM Post-Pending-Record
+                   END-READ
+               END-PERFORM
+               CLOSE PendingFile
+               CLOSE AccountFile
+           END-IF
+           CLOSE CheckpointFile
+           DISPLAY "Transacciones posteadas: " Records-Posted
+           DISPLAY "Transacciones omitidas (ya posteadas): "
+               Records-Skipped
+           DISPLAY "Transacciones rechazadas: " Records-Failed.
+           STOP RUN.
+
+       Open-Checkpoint-File.
+           OPEN I-O CheckpointFile
+           IF Checkpoint-File-Status = '35'
+               OPEN OUTPUT CheckpointFile
+               CLOSE CheckpointFile
+               OPEN I-O CheckpointFile
+           END-IF.
+
+       Post-Pending-Record.
+           MOVE Pending-Seq TO CP-Seq
+           READ CheckpointFile
+               INVALID KEY
+                   MOVE Pending-Account-ID TO Account-ID
+                   READ AccountFile
+                       INVALID KEY
+                           DISPLAY "Cuenta " Pending-Account-ID
+                               " no existe, secuencia "
+                               Pending-Seq " omitida"
+                           ADD 1 TO Records-Failed
+                       NOT INVALID KEY
+                           PERFORM Validate-And-Apply-Pending
+                   END-READ
+               NOT INVALID KEY
+                   ADD 1 TO Records-Skipped        *> Ya se posteó en una corrida anterior.
+           END-READ.
+
+       Validate-And-Apply-Pending.
+           COMPUTE Resulting-Balance = Account-Balance + Pending-Amount
+           IF Resulting-Balance < Account-Credit-Limit * -1
+               DISPLAY "Cuenta " Pending-Account-ID
+                   " excede el límite de descubierto, secuencia "
+                   Pending-Seq " rechazada"
+               ADD 1 TO Records-Failed
+           ELSE
+               PERFORM Apply-Pending-Transaction
+           END-IF.
+
+       Apply-Pending-Transaction.
+           ADD Pending-Amount TO Account-Balance
+           REWRITE AccountRecord
+           IF Account-Balance < 0
+               DISPLAY Overdraft-Notice Account-Balance
+           END-IF
+           MOVE Pending-Account-ID TO Trans-Account-ID
+           MOVE Pending-Type TO Trans-Type
+           MOVE Pending-Amount TO Trans-Amount
+           MOVE 0 TO Trans-Reference
+           MOVE Batch-Teller-ID TO Trans-Teller-ID
+           MOVE FUNCTION CURRENT-DATE(1:14) TO Trans-Date-Time
+           OPEN EXTEND TransactionFile
+           WRITE TransactionRecord
+           CLOSE TransactionFile
+           MOVE Pending-Seq TO CP-Seq
+           WRITE CheckpointRecord        *> Checkpoint recién después de postear con éxito.
+               INVALID KEY
+                   DISPLAY "Advertencia: no se pudo grabar checkpoint "
+                       "para secuencia " Pending-Seq
+           END-WRITE
+           ADD 1 TO Records-Posted.
