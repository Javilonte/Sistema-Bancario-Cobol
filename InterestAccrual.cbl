@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Interest-Accrual.
+
+      *> Proceso batch de cierre de mes: recorre cuentas.dat completo,
+      *> aplica la tasa de interés de cada cuenta sobre su saldo, graba
+      *> el interés como transacción en transacciones.dat y actualiza
+      *> el saldo. Se ejecuta aparte del programa interactivo, como
+      *> corresponde a un proceso de fin de mes y no a una operación de
+      *> ventanilla.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL AccountFile ASSIGN TO "cuentas.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Account-ID
+               FILE STATUS IS Account-File-Status.
+           SELECT OPTIONAL TransactionFile ASSIGN TO "transacciones.dat"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AccountFile.
+           COPY ACCTREC.
+
+       FD  TransactionFile.
+           COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+       01  Account-File-Status  PIC X(2).             *> Código de estado de E/S de AccountFile.
+       01  End-Of-Accounts      PIC X VALUE 'N'.       *> Indicador de fin de archivo de cuentas.
+       01  Interest-Amount      PIC S9(7)V99.          *> Interés calculado para la cuenta actual.
+       01  Accounts-Processed   PIC 9(7) VALUE 0.      *> Total de cuentas procesadas.
+       01  Total-Interest-Paid  PIC S9(9)V99 VALUE 0.  *> Total de interés acreditado en la corrida.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           OPEN I-O AccountFile
+           IF Account-File-Status = '35'
+               DISPLAY "No existe cuentas.dat; nada que procesar."
+           ELSE
+               PERFORM UNTIL End-Of-Accounts = 'Y'
+                   READ AccountFile NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO End-Of-Accounts
+                       NOT AT END
+                           PERFORM Accrue-Interest
+                   END-READ
+               END-PERFORM
+               CLOSE AccountFile
+               DISPLAY "Cuentas procesadas: " Accounts-Processed
+               DISPLAY "Interés total acreditado: " Total-Interest-Paid
+           END-IF.
+           STOP RUN.
+
+       Accrue-Interest.
+           COMPUTE Interest-Amount ROUNDED =
+               Account-Balance * Account-Interest-Rate  *> Interés del mes sobre el saldo actual.
+                                                          *> Si la cuenta está en descubierto (req 003) esto da
+                                                          *> un interés negativo, que se cobra igual: la tasa se
+                                                          *> aplica al saldo tal cual está, sin excepción para
+                                                          *> saldos negativos.
+           IF Interest-Amount NOT = 0
+               ADD Interest-Amount TO Account-Balance
+               REWRITE AccountRecord
+               PERFORM Post-Interest-Transaction
+               ADD Interest-Amount TO Total-Interest-Paid
+           END-IF
+           ADD 1 TO Accounts-Processed.
+
+       Post-Interest-Transaction.
+           MOVE Account-ID TO Trans-Account-ID
+           MOVE 'I' TO Trans-Type
+           MOVE Interest-Amount TO Trans-Amount
+           MOVE 0 TO Trans-Reference
+           MOVE "BATCHINT" TO Trans-Teller-ID     *> Identifica el proceso batch como origen de la transacción.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO Trans-Date-Time
+           OPEN EXTEND TransactionFile
+           WRITE TransactionRecord
+           CLOSE TransactionFile.
