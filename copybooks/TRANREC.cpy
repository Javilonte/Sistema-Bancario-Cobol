@@ -0,0 +1,14 @@
+      *> Registro de transacción compartido por todos los programas que
+      *> leen o escriben transacciones.dat (interactivo y procesos batch).
+       01  TransactionRecord.
+           05  Trans-Account-ID     PIC 9(5).       *> ID de la cuenta de la transacción.
+           05  Trans-Type           PIC X(1).       *> Tipo de transacción (D depósito, W retiro, T transferencia).
+               88 Deposit            VALUE 'D'.      *> Indicador para depósitos.
+               88 Withdraw           VALUE 'W'.      *> Indicador para retiros.
+               88 Transfer-Entry     VALUE 'T'.      *> Indicador para transferencias (débito/crédito).
+               88 Interest-Entry     VALUE 'I'.      *> Indicador para el interés acreditado en el cierre de mes.
+           05  Trans-Amount         PIC S9(7)V99.   *> Monto de la transacción; negativo = débito, positivo = crédito.
+           05  Trans-Teller-ID      PIC X(8).       *> ID de cajero/terminal que registró la transacción.
+           05  Trans-Date-Time      PIC 9(14).      *> Fecha y hora de la transacción (AAAAMMDDHHMMSS).
+           05  Trans-Reference      PIC 9(9).       *> Correlaciona las dos patas de una transferencia (T);
+                                                      *> 0 para depósitos, retiros e intereses.
