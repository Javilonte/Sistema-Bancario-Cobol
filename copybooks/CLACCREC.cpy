@@ -0,0 +1,11 @@
+      *> Registro de cuenta archivada, compartido por los programas que
+      *> leen o escriben cuentas_cerradas.dat (el cierre de cuentas y la
+      *> conciliación diaria).
+       01  ClosedAccountRecord.
+           05  CA-Account-ID            PIC 9(5).      *> ID de la cuenta cerrada.
+           05  CA-Account-Holder        PIC X(30).     *> Nombre del titular.
+           05  CA-Account-Balance       PIC S9(7)V99.  *> Saldo al momento del cierre (debería quedar en 0).
+           05  CA-Account-Interest-Rate PIC 9V9999.    *> Tasa de interés que tenía la cuenta.
+           05  CA-Account-Credit-Limit  PIC 9(7)V99.   *> Límite de descubierto que tenía la cuenta.
+           05  CA-Account-PIN           PIC 9(4).      *> PIN que tenía la cuenta.
+           05  CA-Closed-Date-Time      PIC 9(14).     *> Fecha y hora del cierre (AAAAMMDDHHMMSS).
