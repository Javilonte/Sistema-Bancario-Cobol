@@ -0,0 +1,9 @@
+      *> Registro de cuenta compartido por todos los programas que
+      *> leen o escriben cuentas.dat (interactivo y procesos batch).
+       01  AccountRecord.
+           05  Account-ID            PIC 9(5).       *> ID de la cuenta (número de cuenta).
+           05  Account-Holder        PIC X(30).      *> Nombre del titular de la cuenta.
+           05  Account-Balance       PIC S9(7)V99.   *> Saldo de la cuenta; puede quedar negativo si hay descubierto.
+           05  Account-Interest-Rate PIC 9V9999.     *> Tasa de interés mensual de la cuenta (ej. 0.0025 = 0.25%).
+           05  Account-Credit-Limit  PIC 9(7)V99.    *> Límite de descubierto autorizado para la cuenta.
+           05  Account-PIN           PIC 9(4).       *> PIN de la cuenta, requerido para depósitos y retiros.
