@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Reconciliation.
+
+      *> Proceso batch diario de conciliación: neta todas las
+      *> transacciones de transacciones.dat por Account-ID y compara el
+      *> neto contra el saldo actual de esa cuenta en cuentas.dat.
+      *> Emite un reporte de excepciones con cada cuenta donde ambos
+      *> valores no coinciden (por ejemplo, un REWRITE que falló a
+      *> mitad de camino o un corte a mitad de una transacción).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL AccountFile ASSIGN TO "cuentas.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Account-ID
+               FILE STATUS IS Account-File-Status.
+           SELECT OPTIONAL TransactionFile ASSIGN TO "transacciones.dat"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL ClosedAccountFile
+               ASSIGN TO "cuentas_cerradas.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CA-Account-ID
+               FILE STATUS IS Closed-Account-File-Status.
+           SELECT SortWork ASSIGN TO "sortwork.tmp".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AccountFile.
+           COPY ACCTREC.
+
+       FD  TransactionFile.
+           COPY TRANREC.
+
+       FD  ClosedAccountFile.
+           COPY CLACCREC.
+
+       SD  SortWork.
+       01  Sort-Record.
+           05  Sort-Account-ID      PIC 9(5).        *> Clave de ordenamiento.
+           05  Sort-Type            PIC X(1).
+           05  Sort-Amount          PIC S9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01  Account-File-Status  PIC X(2).             *> Código de estado de E/S de AccountFile.
+       01  Closed-Account-File-Status PIC X(2).       *> Código de estado de E/S de ClosedAccountFile.
+       01  Sort-Status          PIC X VALUE 'N'.       *> 'Y' cuando RETURN llega al final.
+       01  First-Group          PIC X VALUE 'Y'.       *> 'Y' antes de leer el primer registro.
+       01  Current-Account-ID   PIC 9(5) VALUE 0.      *> Cuenta del grupo de control actual.
+       01  Net-Amount           PIC S9(9)V99 VALUE 0.  *> Neto acumulado de transacciones de la cuenta actual.
+       01  Accounts-Checked     PIC 9(7) VALUE 0.      *> Total de cuentas comparadas.
+       01  Exceptions-Found     PIC 9(7) VALUE 0.      *> Total de cuentas con diferencia.
+       01  Closed-Accounts-Skipped PIC 9(7) VALUE 0.   *> Cuentas cerradas con actividad histórica, sin excepción.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           DISPLAY "===== REPORTE DE CONCILIACIÓN DIARIA ====="
+           OPEN INPUT AccountFile
+           OPEN INPUT ClosedAccountFile
+           SORT SortWork
+               ON ASCENDING KEY Sort-Account-ID
+               USING TransactionFile
+               OUTPUT PROCEDURE IS Summarize-Accounts
+           CLOSE AccountFile
+           CLOSE ClosedAccountFile
+           DISPLAY "Cuentas comparadas: " Accounts-Checked
+           DISPLAY "Cuentas cerradas omitidas: " Closed-Accounts-Skipped
+           DISPLAY "Excepciones encontradas: " Exceptions-Found.
+           STOP RUN.
+
+       Summarize-Accounts.
+           PERFORM UNTIL Sort-Status = 'Y'
+               RETURN SortWork
+                   AT END
+                       MOVE 'Y' TO Sort-Status
+                       PERFORM Close-Current-Group
+                   NOT AT END
+                       PERFORM Accumulate-Sorted-Record
+               END-RETURN
+           END-PERFORM.
+
+       Accumulate-Sorted-Record.
+           IF First-Group = 'Y'
+               MOVE 'N' TO First-Group
+               MOVE Sort-Account-ID TO Current-Account-ID
+           ELSE IF Sort-Account-ID NOT = Current-Account-ID
+               PERFORM Close-Current-Group
+               MOVE Sort-Account-ID TO Current-Account-ID
+               MOVE 0 TO Net-Amount
+           END-IF
+           ADD Sort-Amount TO Net-Amount.
+
+       Close-Current-Group.
+           IF First-Group = 'N'
+               PERFORM Compare-Account-Balance
+           END-IF.
+
+       Compare-Account-Balance.
+           MOVE Current-Account-ID TO Account-ID
+           READ AccountFile
+               INVALID KEY
+                   PERFORM Check-Closed-Account
+               NOT INVALID KEY
+                   PERFORM Report-Balance-Mismatch
+           END-READ.
+
+       Check-Closed-Account.
+           MOVE Current-Account-ID TO CA-Account-ID
+           READ ClosedAccountFile
+               INVALID KEY
+                   PERFORM Report-Orphan-Transactions
+               NOT INVALID KEY
+                   ADD 1 TO Closed-Accounts-Skipped  *> Cuenta cerrada; no es una excepción real.
+           END-READ.
+
+       Report-Orphan-Transactions.
+           DISPLAY "Cuenta " Current-Account-ID
+               " sin cuenta en cuentas.dat"
+           ADD 1 TO Exceptions-Found.
+
+       Report-Balance-Mismatch.
+           ADD 1 TO Accounts-Checked
+           IF Net-Amount NOT = Account-Balance
+               ADD 1 TO Exceptions-Found
+               DISPLAY "EXCEPCIÓN Cuenta: " Current-Account-ID
+                   " Saldo: " Account-Balance
+                   " Neto: " Net-Amount
+           END-IF.
