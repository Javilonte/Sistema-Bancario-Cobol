@@ -5,25 +5,40 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT OPTIONAL AccountFile ASSIGN TO "cuentas.dat"
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Account-ID
+               FILE STATUS IS Account-File-Status.
            SELECT OPTIONAL TransactionFile ASSIGN TO "transacciones.dat"
                ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL ClosedAccountFile
+               ASSIGN TO "cuentas_cerradas.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CA-Account-ID
+               FILE STATUS IS Closed-Account-File-Status.
+           SELECT OPTIONAL TransferSeqFile
+               ASSIGN TO "translogseq.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Seq-Key
+               FILE STATUS IS Transfer-Seq-Status.
 
        DATA DIVISION.
        FILE SECTION.
        FD  AccountFile.
-       01  AccountRecord.
-           05  Account-ID           PIC 9(5).       * ID de la cuenta (número de cuenta).
-           05  Account-Holder       PIC X(30).      * Nombre del titular de la cuenta.
-           05  Account-Balance      PIC 9(7)V99.    * Saldo de la cuenta.
+           COPY ACCTREC.
 
        FD  TransactionFile.
-       01  TransactionRecord.
-           05  Trans-Account-ID     PIC 9(5).       * ID de la cuenta de la transacción.
-           05  Trans-Type           PIC X(1).       * Tipo de transacción (D para depósito, W para retiro).
-               88 Deposit            VALUE 'D'.      * Indicador para depósitos.
-               88 Withdraw           VALUE 'W'.      * Indicador para retiros.
-           05  Trans-Amount         PIC 9(7)V99.    * Monto de la transacción.
+           COPY TRANREC.
+
+       FD  ClosedAccountFile.
+           COPY CLACCREC.
+
+       FD  TransferSeqFile.
+       01  TransferSeqRecord.
+           05  Seq-Key            PIC X(1).            *> Siempre '1'; un único contador con acceso directo.
+           05  Next-Transfer-Ref  PIC 9(9).            *> Última referencia de transferencia asignada.
 
        WORKING-STORAGE SECTION.
        01  Prompt-Account-ID  PIC X(25)
@@ -32,22 +47,53 @@
        VALUE "Ingrese nombre del titular: ".
        01  Prompt-Amount      PIC X(25)
        VALUE "Ingrese monto: ".
+       01  Prompt-Interest-Rate PIC X(68)
+       VALUE "Ingrese tasa de interés mensual, en dígitos (ej. 00025
+      -    " = 0.25%):".
+       01  Prompt-Credit-Limit PIC X(45)
+       VALUE "Ingrese límite de descubierto (0 si no hay):".
+       01  Overdraft-Notice   PIC X(23)
+       VALUE "Cuenta en descubierto: ".
        01  Invalid-Amount     PIC X(35)
        VALUE "Monto no válido, intente de nuevo.".
        01  Insufficient-Funds PIC X(51)
        VALUE "Fondos insuficientes para realizar la transacción.".
 
-       01  User-Option        PIC X.                 * Opción elegida por el usuario en el menú.
-       01  Found-Account      PIC X VALUE 'N'.       * Indicador de si se encontró la cuenta.
-       01  Account-Search-ID  PIC 9(5).              * ID de la cuenta que el usuario está buscando.
-       01  Transaction-Amount PIC 9(7)V99.           * Monto de la transacción.
+       01  Account-File-Status PIC X(2).            *> Código de estado de E/S de AccountFile.
+       01  User-Option        PIC X.                 *> Opción elegida por el usuario en el menú.
+       01  Found-Account      PIC X VALUE 'N'.       *> Indicador de si se encontró la cuenta.
+       01  Account-Search-ID  PIC 9(5).              *> ID de la cuenta que el usuario está buscando.
+       01  Transaction-Amount PIC 9(7)V99.           *> Monto de la transacción, tal como lo ingresa el usuario.
+       01  Posting-Account-ID PIC 9(5).              *> Cuenta a la que se le asienta la transacción actual.
+       01  Posting-Amount     PIC S9(7)V99.          *> Monto ya firmado (débito/crédito) a grabar en Trans-Amount.
+       01  Posting-Trans-Reference PIC 9(9) VALUE 0. *> Referencia a grabar en Trans-Reference (0 salvo transferencias).
+       01  Transfer-Seq-Status PIC X(2).             *> Código de estado de E/S de TransferSeqFile.
+       01  Closed-Account-File-Status PIC X(2).      *> Código de estado de E/S de ClosedAccountFile.
+       01  Archive-OK          PIC X.                 *> 'Y' si el archivado tuvo éxito; 'N' aborta el cierre.
+       01  Transfer-Dest-ID   PIC 9(5).              *> ID de la cuenta destino de una transferencia.
+       01  Prompt-Dest-ID     PIC X(33)
+       VALUE "Ingrese ID de la cuenta destino:".
+       01  Same-Account-Error PIC X(45)
+       VALUE "La cuenta destino debe ser distinta a origen.".
+       01  Teller-ID          PIC X(8).              *> ID de cajero/terminal que inició sesión en esta corrida.
+       01  Prompt-Teller-ID   PIC X(33)
+       VALUE "Ingrese ID de cajero/terminal:  ".
+       01  Close-Confirm      PIC X.                 *> Respuesta S/N a la confirmación de cierre.
+       01  Prompt-Close-Confirm PIC X(56)
+       VALUE "Confirma el cierre y pago del saldo remanente (S/N): ".
+       01  Prompt-PIN         PIC X(13) VALUE "Ingrese PIN: ".
+       01  Input-PIN          PIC 9(4).              *> PIN ingresado por el usuario a validar.
+       01  PIN-Valid          PIC X VALUE 'N'.        *> 'Y' si el PIN ingresado coincide con el de la cuenta.
+       01  Incorrect-PIN      PIC X(15) VALUE "PIN incorrecto.".
 
        PROCEDURE DIVISION.
        Main-Logic.
-           PERFORM Display-Menu                           * Muestra el menú principal.
-           PERFORM UNTIL User-Option = '5'               * Repite hasta que el usuario elija salir.
-               PERFORM Process-Option                     * Procesa la opción elegida.
-               PERFORM Display-Menu                       * Muestra el menú nuevamente.
+           DISPLAY Prompt-Teller-ID                       *> Identifica al cajero/terminal para trazabilidad.
+           ACCEPT Teller-ID
+           PERFORM Display-Menu                           *> Muestra el menú principal.
+           PERFORM UNTIL User-Option = '5'               *> Repite hasta que el usuario elija salir.
+               PERFORM Process-Option                     *> Procesa la opción elegida.
+               PERFORM Display-Menu                       *> Muestra el menú nuevamente.
            END-PERFORM.
            STOP RUN.
 
@@ -58,104 +104,286 @@
            DISPLAY "3. Retirar dinero"
            DISPLAY "4. Consultar saldo"
            DISPLAY "5. Salir"
+           DISPLAY "6. Transferir fondos"
+           DISPLAY "7. Cerrar cuenta"
            DISPLAY "Seleccione una opción: "
            ACCEPT User-Option.
 
        Process-Option.
-           EVALUATE User-Option                          * Evalúa la opción seleccionada.
+           EVALUATE User-Option                          *> Evalúa la opción seleccionada.
                WHEN '1'
-                   PERFORM Create-Account               * Llama a la función para crear una cuenta.
+                   PERFORM Create-Account               *> Llama a la función para crear una cuenta.
                WHEN '2'
-                   PERFORM Deposit-Money                * Llama a la función para depositar dinero.
+                   PERFORM Deposit-Money                *> Llama a la función para depositar dinero.
                WHEN '3'
-                   PERFORM Withdraw-Money               * Llama a la función para retirar dinero.
+                   PERFORM Withdraw-Money               *> Llama a la función para retirar dinero.
                WHEN '4'
-                   PERFORM Check-Balance                 * Llama a la función para consultar saldo.
+                   PERFORM Check-Balance                 *> Llama a la función para consultar saldo.
+               WHEN '6'
+                   PERFORM Transfer-Funds                *> Llama a la función para transferir fondos entre cuentas.
+               WHEN '7'
+                   PERFORM Close-Account                 *> Llama a la función para cerrar una cuenta.
                WHEN OTHER
-                   DISPLAY "Opción no válida, intente de nuevo."  * Mensaje para opción no válida.
+                   DISPLAY "Opción no válida, intente de nuevo."  *> Mensaje para opción no válida.
            END-EVALUATE.
 
+       Open-Account-File.
+           OPEN I-O AccountFile                          *> Abre la cuenta indexada para lectura/escritura.
+           IF Account-File-Status = '35'                 *> '35' = el archivo todavía no existe.
+               OPEN OUTPUT AccountFile                   *> Lo crea vacío...
+               CLOSE AccountFile                         *> ...y lo vuelve a abrir en modo I-O.
+               OPEN I-O AccountFile
+           END-IF.
+
        Create-Account.
-           OPEN OUTPUT AccountFile                       * Abre el archivo de cuentas para escritura.
-           DISPLAY Prompt-Account-ID                    * Solicita el ID de la cuenta.
-           ACCEPT Account-ID                              * Acepta el ID de la cuenta.
-           DISPLAY Prompt-Holder-Name                   * Solicita el nombre del titular.
-           ACCEPT Account-Holder                         * Acepta el nombre del titular.
-           MOVE 0 TO Account-Balance                     * Inicializa el saldo de la cuenta en 0.
-           WRITE AccountRecord                           * Escribe el registro de la nueva cuenta en el archivo.
-           DISPLAY "Cuenta creada exitosamente."         * Mensaje de éxito.
-           CLOSE AccountFile.                            * Cierra el archivo de cuentas.
-
-       
+           PERFORM Open-Account-File                     *> Abre el archivo de cuentas (creándolo si es la primera vez).
+           DISPLAY Prompt-Account-ID                    *> Solicita el ID de la cuenta.
+           ACCEPT Account-ID                              *> Acepta el ID de la cuenta.
+           DISPLAY Prompt-Holder-Name                   *> Solicita el nombre del titular.
+           ACCEPT Account-Holder                         *> Acepta el nombre del titular.
+           MOVE 0 TO Account-Balance                     *> Inicializa el saldo de la cuenta en 0.
+           DISPLAY Prompt-Interest-Rate                  *> Solicita la tasa de interés mensual de la cuenta.
+           ACCEPT Account-Interest-Rate
+           DISPLAY Prompt-Credit-Limit                   *> Solicita el límite de descubierto autorizado.
+           ACCEPT Account-Credit-Limit
+           DISPLAY Prompt-PIN                            *> Solicita el PIN que protegerá la cuenta.
+           ACCEPT Account-PIN
+           WRITE AccountRecord                           *> Escribe el registro de la nueva cuenta en el archivo.
+               INVALID KEY
+                   DISPLAY "La cuenta ya existe."         *> El ID de cuenta debe ser único.
+               NOT INVALID KEY
+                   DISPLAY "Cuenta creada exitosamente."  *> Mensaje de éxito.
+           END-WRITE
+           CLOSE AccountFile.                            *> Cierra el archivo de cuentas.
+
        Deposit-Money.
-           OPEN I-O AccountFile                          * Abre el archivo de cuentas para escritura.
-           PERFORM Find-Account                          * Busca la cuenta del usuario.
-           IF Found-Account = 'Y'                        * Verifica si la cuenta fue encontrada.
-           DISPLAY Prompt-Amount                         * Solicita el monto a depositar.
-           ACCEPT Transaction-Amount                    * Acepta el monto de la transacción.
-           IF Transaction-Amount > 0                     * Verifica si el monto es mayor que 0.
-                ADD Transaction-Amount TO Account-Balance     * Suma el monto al saldo de la cuenta.
-                REWRITE AccountRecord                    * Actualiza el registro de la cuenta en el archivo.
-                MOVE 'D' TO Trans-Type                    * Establece el tipo de transacción como depósito.
-                PERFORM Record-Transaction                * Registra la transacción.
-                DISPLAY "Depósito exitoso."                * Mensaje de éxito.
+           PERFORM Open-Account-File                     *> Abre el archivo de cuentas para escritura.
+           PERFORM Find-Account                          *> Busca la cuenta del usuario.
+           IF Found-Account = 'Y'                        *> Verifica si la cuenta fue encontrada.
+               PERFORM Verify-PIN                        *> Confirma que el titular autorizó el movimiento.
+               IF PIN-Valid = 'Y'
+           DISPLAY Prompt-Amount                         *> Solicita el monto a depositar.
+           ACCEPT Transaction-Amount                    *> Acepta el monto de la transacción.
+           IF Transaction-Amount > 0                     *> Verifica si el monto es mayor que 0.
+                ADD Transaction-Amount TO Account-Balance     *> Suma el monto al saldo de la cuenta.
+                REWRITE AccountRecord                    *> Actualiza el registro de la cuenta en el archivo.
+                MOVE 'D' TO Trans-Type                    *> Establece el tipo de transacción como depósito.
+                MOVE Account-ID TO Posting-Account-ID
+                MOVE Transaction-Amount TO Posting-Amount *> Depósito = crédito, monto positivo.
+                MOVE 0 TO Posting-Trans-Reference         *> Un depósito no forma parte de una transferencia.
+                PERFORM Record-Transaction                *> Registra la transacción.
+                DISPLAY "Depósito exitoso."                *> Mensaje de éxito.
            ELSE
-                DISPLAY Invalid-Amount                    * Mensaje para monto no válido.
+                DISPLAY Invalid-Amount                    *> Mensaje para monto no válido.
            END-IF
+               END-IF
            ELSE
-               DISPLAY "Cuenta no encontrada."              * Mensaje si la cuenta no fue encontrada.
+               DISPLAY "Cuenta no encontrada."              *> Mensaje si la cuenta no fue encontrada.
            END-IF.
            CLOSE AccountFile.
 
        Withdraw-Money.
-           OPEN I-O AccountFile          
-               PERFORM Find-Account                         * Busca la cuenta del usuario.
-           IF Found-Account = 'Y'                           * Verifica si la cuenta fue encontrada.
-               DISPLAY Prompt-Amount                        * Solicita el monto a retirar.
-               ACCEPT Transaction-Amount                     * Acepta el monto de la transacción.
-               IF Transaction-Amount > 0 AND 
-                  Transaction-Amount <= Account-Balance       * Verifica si el monto es válido y no excede el saldo.
-                   SUBTRACT Transaction-Amount FROM Account-Balance  * Resta el monto del saldo de la cuenta.
-                   MOVE 'W' TO Trans-Type                     * Establece el tipo de transacción como retiro.
-                   PERFORM Record-Transaction                 * Registra la transacción.
-                   DISPLAY "Retiro exitoso."                  * Mensaje de éxito.
-               ELSE IF Transaction-Amount > Account-Balance
-                   DISPLAY Insufficient-Funds                 * Mensaje si no hay suficientes fondos.
+           PERFORM Open-Account-File
+               PERFORM Find-Account                         *> Busca la cuenta del usuario.
+           IF Found-Account = 'Y'                           *> Verifica si la cuenta fue encontrada.
+               PERFORM Verify-PIN                           *> Confirma que el titular autorizó el movimiento.
+               IF PIN-Valid = 'Y'
+               DISPLAY Prompt-Amount                        *> Solicita el monto a retirar.
+               ACCEPT Transaction-Amount                     *> Acepta el monto de la transacción.
+               IF Transaction-Amount > 0 AND
+                  Transaction-Amount <=
+                      Account-Balance + Account-Credit-Limit  *> Permite cubrir el retiro con el límite de descubierto.
+                   SUBTRACT Transaction-Amount FROM Account-Balance  *> Resta el monto del saldo de la cuenta.
+                   REWRITE AccountRecord                     *> Actualiza el registro de la cuenta en el archivo.
+                   MOVE 'W' TO Trans-Type                     *> Establece el tipo de transacción como retiro.
+                   MOVE Account-ID TO Posting-Account-ID
+                   COMPUTE Posting-Amount = Transaction-Amount * -1  *> Retiro = débito, monto negativo.
+                   MOVE 0 TO Posting-Trans-Reference          *> Un retiro no forma parte de una transferencia.
+                   PERFORM Record-Transaction                 *> Registra la transacción.
+                   DISPLAY "Retiro exitoso."                  *> Mensaje de éxito.
+                   IF Account-Balance < 0
+                       DISPLAY Overdraft-Notice Account-Balance  *> Aviso de saldo en descubierto.
+                   END-IF
+               ELSE IF Transaction-Amount >
+                       Account-Balance + Account-Credit-Limit
+                   DISPLAY Insufficient-Funds                 *> Mensaje si no hay suficientes fondos ni descubierto.
                ELSE
-                   DISPLAY Invalid-Amount                     * Mensaje para monto no válido.
+                   DISPLAY Invalid-Amount                     *> Mensaje para monto no válido.
+               END-IF
                END-IF
+           END-IF
            ELSE
-               DISPLAY "Cuenta no encontrada."                * Mensaje si la cuenta no fue encontrada.
+               DISPLAY "Cuenta no encontrada."                *> Mensaje si la cuenta no fue encontrada.
            END-IF.
 
-           CLOSE AccountFile. 
+           CLOSE AccountFile.
        Check-Balance.
-           OPEN I-O AccountFile 
-           PERFORM Find-Account                            * Busca la cuenta del usuario.
-           IF Found-Account = 'Y'                            * Verifica si la cuenta fue encontrada.
-               DISPLAY "Saldo actual de la cuenta: ", Account-Balance   * Muestra el saldo actual.
+           PERFORM Open-Account-File
+           PERFORM Find-Account                            *> Busca la cuenta del usuario.
+           IF Found-Account = 'Y'                            *> Verifica si la cuenta fue encontrada.
+               DISPLAY "Saldo actual de la cuenta: ", Account-Balance   *> Muestra el saldo actual.
            ELSE
-               DISPLAY "Cuenta no encontrada."                * Mensaje si la cuenta no fue encontrada.
+               DISPLAY "Cuenta no encontrada."                *> Mensaje si la cuenta no fue encontrada.
            END-IF.
            CLOSE AccountFile.
+
+       Transfer-Funds.
+           PERFORM Open-Account-File            *> Abre el archivo de cuentas.
+           PERFORM Find-Account                 *> Busca la cuenta de origen.
+           IF Found-Account = 'Y'
+               MOVE Account-Search-ID TO Posting-Account-ID
+               PERFORM Verify-PIN               *> Confirma que el titular de origen autorizó el movimiento.
+               IF PIN-Valid = 'Y'
+               DISPLAY Prompt-Amount            *> Solicita el monto a transferir.
+               ACCEPT Transaction-Amount
+               IF Transaction-Amount > 0 AND
+                  Transaction-Amount <=
+                      Account-Balance + Account-Credit-Limit
+                   PERFORM Transfer-To-Destination
+               ELSE IF Transaction-Amount >
+                       Account-Balance + Account-Credit-Limit
+                   DISPLAY Insufficient-Funds
+               ELSE
+                   DISPLAY Invalid-Amount
+               END-IF
+               END-IF
+           END-IF.
+           CLOSE AccountFile.
+
+       Transfer-To-Destination.
+           DISPLAY Prompt-Dest-ID               *> Solicita la cuenta destino.
+           ACCEPT Transfer-Dest-ID
+           IF Transfer-Dest-ID = Posting-Account-ID
+               DISPLAY Same-Account-Error
+           ELSE
+               MOVE Transfer-Dest-ID TO Account-Search-ID
+               PERFORM Find-Account-By-Key       *> La destino debe existir.
+               IF Found-Account = 'Y'
+                   PERFORM Post-Transfer-Legs
+                   DISPLAY "Transferencia realizada exitosamente."
+               END-IF
+           END-IF.
+
+       Post-Transfer-Legs.
+           PERFORM Get-Next-Transfer-Ref          *> Una sola referencia para ambas patas.
+           MOVE 'T' TO Trans-Type
+           MOVE Posting-Account-ID TO Account-ID  *> Vuelve a la cuenta origen.
+           READ AccountFile
+               NOT INVALID KEY
+                   SUBTRACT Transaction-Amount FROM Account-Balance
+                   REWRITE AccountRecord
+                   IF Account-Balance < 0
+                       DISPLAY Overdraft-Notice Account-Balance
+                   END-IF
+           END-READ
+           COMPUTE Posting-Amount = Transaction-Amount * -1  *> Débito.
+           PERFORM Record-Transaction
+
+           MOVE Transfer-Dest-ID TO Account-ID    *> Pasa a la cuenta destino.
+           READ AccountFile
+               NOT INVALID KEY
+                   ADD Transaction-Amount TO Account-Balance
+                   REWRITE AccountRecord
+           END-READ
+           MOVE Transfer-Dest-ID TO Posting-Account-ID
+           MOVE Transaction-Amount TO Posting-Amount  *> Crédito.
+           PERFORM Record-Transaction.
+
+       Get-Next-Transfer-Ref.
+           OPEN I-O TransferSeqFile
+           IF Transfer-Seq-Status = '35'
+               OPEN OUTPUT TransferSeqFile
+               CLOSE TransferSeqFile
+               OPEN I-O TransferSeqFile
+           END-IF
+           MOVE '1' TO Seq-Key
+           READ TransferSeqFile
+               INVALID KEY
+                   MOVE 0 TO Next-Transfer-Ref
+                   WRITE TransferSeqRecord
+           END-READ
+           ADD 1 TO Next-Transfer-Ref
+           REWRITE TransferSeqRecord
+           MOVE Next-Transfer-Ref TO Posting-Trans-Reference
+           CLOSE TransferSeqFile.
+
+       Close-Account.
+           PERFORM Open-Account-File             *> Abre el archivo de cuentas.
+           PERFORM Find-Account                  *> Busca la cuenta a cerrar.
+           IF Found-Account = 'Y'
+               DISPLAY "Saldo remanente a pagar: " Account-Balance
+               DISPLAY Prompt-Close-Confirm
+               ACCEPT Close-Confirm
+               IF Close-Confirm = 'S' OR Close-Confirm = 's'
+                   PERFORM Archive-And-Delete-Account
+                   IF Archive-OK = 'Y'
+                       DISPLAY "Cuenta cerrada y archivada."
+                   ELSE
+                       DISPLAY "Cierre de cuenta cancelado."
+                   END-IF
+               ELSE
+                   DISPLAY "Cierre de cuenta cancelado."
+               END-IF
+           END-IF.
+           CLOSE AccountFile.
+
+       Archive-And-Delete-Account.
+           MOVE Account-ID TO CA-Account-ID
+           MOVE Account-Holder TO CA-Account-Holder
+           MOVE Account-Balance TO CA-Account-Balance
+           MOVE Account-Interest-Rate TO CA-Account-Interest-Rate
+           MOVE Account-Credit-Limit TO CA-Account-Credit-Limit
+           MOVE Account-PIN TO CA-Account-PIN
+           MOVE FUNCTION CURRENT-DATE(1:14) TO CA-Closed-Date-Time
+           OPEN I-O ClosedAccountFile
+           IF Closed-Account-File-Status = '35'
+               OPEN OUTPUT ClosedAccountFile
+               CLOSE ClosedAccountFile
+               OPEN I-O ClosedAccountFile
+           END-IF
+           WRITE ClosedAccountRecord
+               INVALID KEY
+                   MOVE 'N' TO Archive-OK
+                   DISPLAY "Ya existe una cuenta archivada con ese ID."
+               NOT INVALID KEY
+                   MOVE 'Y' TO Archive-OK
+           END-WRITE
+           CLOSE ClosedAccountFile
+           IF Archive-OK = 'Y'
+               DELETE AccountFile
+           END-IF.
+
+       Verify-PIN.
+           DISPLAY Prompt-PIN                            *> Solicita el PIN para autorizar el movimiento.
+           ACCEPT Input-PIN
+           IF Input-PIN = Account-PIN
+               MOVE 'Y' TO PIN-Valid
+           ELSE
+               MOVE 'N' TO PIN-Valid
+               DISPLAY Incorrect-PIN
+           END-IF.
+
        Find-Account.
-           MOVE 'N' TO Found-Account                     * Inicializar indicador de cuenta encontrada.
-           DISPLAY Prompt-Account-ID                     * Solicitar ID de la cuenta a buscar.
-           ACCEPT Account-Search-ID                       * Aceptar el ID de la cuenta a buscar.
-           PERFORM UNTIL Found-Account = 'Y'             * Bucle hasta que se encuentre la cuenta.
-           READ AccountFile                             * Leer el registro de la cuenta.
-            AT END                                        *Buscar hasta el final del archivo .dat
-                DISPLAY "Cuenta no encontrada."            * Mensaje si no se encuentra la cuenta.
-                EXIT PERFORM
-            NOT AT END                                     *Si antes de finalizar la busqueda encuentra la entrada procede
-                IF Account-ID = Account-Search-ID            * Verificar si el ID coincide.
-                    MOVE 'Y' TO Found-Account                * Marcar la cuenta como encontrada.
-                END-IF
-               END-READ
-           END-PERFORM.
+           DISPLAY Prompt-Account-ID                     *> Solicitar ID de la cuenta a buscar.
+           ACCEPT Account-Search-ID                       *> Aceptar el ID de la cuenta a buscar.
+           PERFORM Find-Account-By-Key.                  *> Búsqueda directa por clave, sin recorrer el archivo.
+
+       Find-Account-By-Key.
+           MOVE 'N' TO Found-Account                     *> Inicializar indicador de cuenta encontrada.
+           MOVE Account-Search-ID TO Account-ID          *> Carga la clave a buscar en el registro.
+           READ AccountFile                              *> Lectura directa indexada por Account-ID.
+               INVALID KEY
+                   DISPLAY "Cuenta no encontrada."        *> Mensaje si no se encuentra la cuenta.
+               NOT INVALID KEY
+                   MOVE 'Y' TO Found-Account              *> Marcar la cuenta como encontrada.
+           END-READ.
+
        Record-Transaction.
-           OPEN EXTEND TransactionFile                  * Abre el archivo de transacciones para agregar nuevos registros.
-           MOVE Account-ID TO Trans-Account-ID          * Asigna el ID de la cuenta a la transacción.
-           MOVE Transaction-Amount TO Trans-Amount       * Asigna el monto de la transacción.
-           WRITE TransactionRecord                       * Escribe el registro de la transacción en el archivo.
-           CLOSE TransactionFile.                        * Cierra el archivo de transacciones.
+           OPEN EXTEND TransactionFile                  *> Abre el archivo de transacciones para agregar nuevos registros.
+           MOVE Posting-Account-ID TO Trans-Account-ID  *> Asigna el ID de la cuenta a la transacción.
+           MOVE Posting-Amount TO Trans-Amount           *> Asigna el monto (ya firmado) de la transacción.
+           MOVE Posting-Trans-Reference TO Trans-Reference *> Correlaciona las dos patas de una transferencia.
+           MOVE Teller-ID TO Trans-Teller-ID             *> Cajero/terminal que registra la transacción.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO Trans-Date-Time  *> Fecha y hora de la transacción.
+           WRITE TransactionRecord                       *> Escribe el registro de la transacción en el archivo.
+           CLOSE TransactionFile.                        *> Cierra el archivo de transacciones.
