@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Statements.
+
+      *> Reporte de estados de cuenta: recorre transacciones.dat,
+      *> opcionalmente filtrado a un solo Account-ID, e imprime cada
+      *> línea de Trans-Type/Trans-Amount con saldo corriente y
+      *> totales. Con ID 0 genera el mayor general del día, con todas
+      *> las cuentas juntas.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL TransactionFile ASSIGN TO "transacciones.dat"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TransactionFile.
+           COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+       01  Filter-Account-ID   PIC 9(5).              *> 0 = incluir todas las cuentas.
+       01  End-Of-Trans        PIC X VALUE 'N'.
+       01  Running-Balance     PIC S9(9)V99 VALUE 0.  *> Saldo corriente de la cuenta filtrada.
+       01  Total-Credits       PIC S9(9)V99 VALUE 0.
+       01  Total-Debits        PIC S9(9)V99 VALUE 0.
+       01  Lines-Printed       PIC 9(7) VALUE 0.
+
+       01  Type-Description    PIC X(13).             *> Descripción legible del Trans-Type.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           DISPLAY "===== ESTADO DE CUENTA / MAYOR DEL DÍA ====="
+           DISPLAY "Ingrese ID de cuenta (0 para todas las cuentas):"
+           ACCEPT Filter-Account-ID
+           OPEN INPUT TransactionFile
+           PERFORM UNTIL End-Of-Trans = 'Y'
+               READ TransactionFile NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO End-Of-Trans
+                   NOT AT END
+                       PERFORM Print-Transaction-Line
+               END-READ
+           END-PERFORM
+           CLOSE TransactionFile
+           PERFORM Print-Totals.
+           STOP RUN.
+
+       Print-Transaction-Line.
+           IF Filter-Account-ID = 0 OR
+              Trans-Account-ID = Filter-Account-ID
+               PERFORM Describe-Trans-Type
+               ADD Trans-Amount TO Running-Balance
+               IF Trans-Amount >= 0
+                   ADD Trans-Amount TO Total-Credits
+               ELSE
+                   ADD Trans-Amount TO Total-Debits
+               END-IF
+               DISPLAY "Cuenta: " Trans-Account-ID
+                   " Tipo: " Type-Description
+                   " Monto: " Trans-Amount
+                   " Saldo: " Running-Balance
+                   " Cajero: " Trans-Teller-ID
+                   " Fecha: " Trans-Date-Time
+               ADD 1 TO Lines-Printed
+           END-IF.
+
+       Describe-Trans-Type.
+           EVALUATE TRUE
+               WHEN Deposit
+                   MOVE "DEPOSITO" TO Type-Description
+               WHEN Withdraw
+                   MOVE "RETIRO" TO Type-Description
+               WHEN Transfer-Entry
+                   MOVE "TRANSFERENCIA" TO Type-Description
+               WHEN Interest-Entry
+                   MOVE "INTERES" TO Type-Description
+               WHEN OTHER
+                   MOVE "DESCONOCIDO" TO Type-Description
+           END-EVALUATE.
+
+       Print-Totals.
+           DISPLAY "---------------------------------------------"
+           DISPLAY "Líneas impresas: " Lines-Printed
+           DISPLAY "Total créditos: " Total-Credits
+           DISPLAY "Total débitos: " Total-Debits
+           IF Filter-Account-ID NOT = 0
+               DISPLAY "Saldo final de la cuenta: " Running-Balance
+           END-IF.
